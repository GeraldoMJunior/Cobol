@@ -10,6 +10,50 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FStatus.
 
+           SELECT Arq-Exc ASSIGN TO "excecoes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusExc.
+
+           SELECT Arq-Preco ASSIGN TO "tabpreco.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusPreco.
+
+           SELECT Arq-Acum ASSIGN TO "acumulado.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusAcum.
+
+           SELECT Arq-Faixa ASSIGN TO "faixalit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusFaixa.
+
+           SELECT Arq-Rel ASSIGN TO "fecha.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusRel.
+
+           SELECT Arq-Bico ASSIGN TO "bicos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusBico.
+
+           SELECT Arq-Csv ASSIGN TO "movimento.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusCsv.
+
+           SELECT Arq-Hist ASSIGN TO "historico.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusHist.
+
+           SELECT Arq-Chk ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusChk.
+
+           SELECT Arq-Mov2 ASSIGN TO DYNAMIC WS-Nome-Mov2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusMov2.
+
+           SELECT Arq-Lista ASSIGN TO "postos.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatusLista.
+
 	   DATA DIVISION.
        FILE SECTION.
        FD Arq-Mov.
@@ -18,14 +62,157 @@
            02  Mov-Data        PIC X(8).
            02  Mov-Tipo        PIC X.
            02  Mov-Litros      PIC 9(3)V99.
+           02  Mov-Operador    PIC X(10).
+           02  Mov-Bico        PIC 9(2).
+           02  Mov-FormaPagto  PIC X.
+
+       FD Arq-Exc.
+       01  Reg-Exc.
+           02  Exc-Data        PIC X(8).
+           02  FILLER          PIC X(2)    VALUE SPACES.
+           02  Exc-Tipo        PIC X.
+           02  FILLER          PIC X(2)    VALUE SPACES.
+           02  Exc-Motivo      PIC X(30).
+
+       FD Arq-Preco.
+       01  Reg-Preco.
+           88  Fim-Preco       VALUE HIGH-VALUES.
+           02  TP-Tipo         PIC X.
+           02  TP-Vigencia     PIC X(8).
+           02  TP-Valor        PIC 99V99.
+           02  TP-Desc1        PIC 9V99.
+           02  TP-Desc2        PIC 9V99.
+
+       FD Arq-Acum.
+       01  Reg-Acum.
+           88  Fim-Acum        VALUE HIGH-VALUES.
+           02  Acum-AnoMes     PIC X(6).
+           02  Acum-Ano        PIC X(4).
+           02  Acum-MTD-SD     PIC 9(6)V99.
+           02  Acum-MTD-CD     PIC 9(6)V99.
+           02  Acum-MTD-D      PIC 9(6)V99.
+           02  Acum-YTD-SD     PIC 9(6)V99.
+           02  Acum-YTD-CD     PIC 9(6)V99.
+           02  Acum-YTD-D      PIC 9(6)V99.
+
+       FD Arq-Faixa.
+       01  Reg-Faixa.
+           88  Fim-Faixa       VALUE HIGH-VALUES.
+           02  FX-Tipo         PIC X.
+           02  FX-Min          PIC 9(3)V99.
+           02  FX-Max          PIC 9(3)V99.
+
+       FD Arq-Rel.
+       01  Reg-Rel             PIC X(80).
+
+       FD Arq-Bico.
+       01  Reg-Bico.
+           88  Fim-Bico        VALUE HIGH-VALUES.
+           02  BM-Bico         PIC 9(2).
+           02  BM-Abertura     PIC 9(6)V99.
+           02  BM-Fechamento   PIC 9(6)V99.
+
+       FD Arq-Csv.
+       01  Reg-Csv             PIC X(120).
+
+       FD Arq-Hist.
+       01  Reg-Hist.
+           02  HS-AnoMes       PIC X(6).
+           02  HS-Data         PIC X(8).
+           02  HS-Tipo         PIC X.
+           02  HS-Litros       PIC 9(3)V99.
+           02  HS-Operador     PIC X(10).
+           02  HS-Bico         PIC 9(2).
+           02  HS-FormaPagto   PIC X.
+           02  HS-Total        PIC 9(4)V99.
+
+       FD Arq-Chk.
+       01  Reg-Chk.
+           88  Fim-Chk         VALUE HIGH-VALUES.
+           02  CK-AnoMes       PIC X(6).
+           02  CK-Data         PIC X(8).
+           02  CK-Status       PIC X.
+               88  CK-Completo         VALUE "C".
+               88  CK-Pendente         VALUE "P".
+
+       FD Arq-Mov2.
+       01  Abast2.
+           88  Fim-Mov2        VALUE HIGH-VALUES.
+           02  Mov-Data2       PIC X(8).
+           02  Mov-Tipo2       PIC X.
+           02  Mov-Litros2     PIC 9(3)V99.
+           02  Mov-Operador2   PIC X(10).
+           02  Mov-Bico2       PIC 9(2).
+           02  Mov-FormaPagto2 PIC X.
+
+       FD Arq-Lista.
+       01  Reg-Lista.
+           88  Fim-Lista       VALUE HIGH-VALUES.
+           02  RL-Nome         PIC X(10).
+           02  RL-Arquivo      PIC X(40).
+
 	   WORKING-STORAGE SECTION.
        01  FStatus     PIC XX.
-       01  GValor      PIC 99V99   VALUE 3.30.
-       01  GDesc1      PIC 9V99    VALUE 0.04.
-       01  GDesc2      PIC 9V99    VALUE 0.06.
-       01  AValor      PIC 99V99   VALUE 3.30.
-       01  ADesc1      PIC 9V99    VALUE 0.04.
-       01  ADesc2      PIC 9V99    VALUE 0.06.
+       01  FStatusExc  PIC XX.
+       01  FStatusPreco PIC XX.
+       01  FStatusAcum  PIC XX.
+       01  FStatusFaixa PIC XX.
+       01  FStatusRel   PIC XX.
+       01  FStatusBico  PIC XX.
+       01  FStatusCsv   PIC XX.
+       01  FStatusHist  PIC XX.
+       01  FStatusChk   PIC XX.
+       01  FStatusMov2  PIC XX.
+       01  FStatusLista PIC XX.
+       01  WS-Nome-Mov2 PIC X(40)   VALUE SPACES.
+       01  Linha-Csv    PIC X(120).
+       01  Nome-Posto   PIC X(24)   VALUE "POSTO MODELO LTDA".
+       01  Data-Sistema PIC 9(8).
+       01  Data-Rel     PIC X(10).
+       01  Linha-Rel    PIC X(80).
+       01  Hoje-AnoMes PIC X(6).
+       01  Hoje-Ano    PIC X(4).
+       01  Hoje-Data   PIC X(8).
+       01  Mov-AnoMes  PIC X(6).
+       01  Mov-Valido  PIC X       VALUE "S".
+           88  Mov-Invalido       VALUE "N".
+       01  Mov-Marca   PIC X       VALUE "N".
+           88  Eh-Marca-Turno     VALUE "S".
+
+       01  Turno-Atual PIC 9       VALUE ZERO.
+       01  TurnoSD     PIC 9(4)V99 VALUE ZEROS.
+       01  TurnoCD     PIC 9(4)V99 VALUE ZEROS.
+       01  TurnoD      PIC 9(4)V99 VALUE ZEROS.
+
+       01  Tab-Precos.
+           02  TB-Preco OCCURS 50 TIMES INDEXED BY TB-Idx.
+               03  TB-Tipo     PIC X.
+               03  TB-Vigencia PIC 9(8).
+               03  TB-Valor    PIC 99V99.
+               03  TB-Desc1    PIC 9V99.
+               03  TB-Desc2    PIC 9V99.
+       01  Qtd-Precos      PIC 9(3)    VALUE ZERO.
+       01  Mov-Tipo-Up     PIC X.
+       01  Data-Comp       PIC 9(8).
+       01  Melhor-Vigencia PIC 9(8).
+       01  Melhor-Idx      PIC 9(3).
+       01  Preco-Achado    PIC X       VALUE "N".
+           88  Preco-Encontrado        VALUE "S".
+       01  Preco-Atual     PIC 99V99.
+       01  Desc1-Atual     PIC 9V99.
+       01  Desc2-Atual     PIC 9V99.
+
+       01  Tab-Faixas.
+           02  TB-Faixa OCCURS 10 TIMES INDEXED BY FX-Idx.
+               03  TB-FX-Tipo  PIC X.
+               03  TB-FX-Min   PIC 9(3)V99.
+               03  TB-FX-Max   PIC 9(3)V99.
+       01  Qtd-Faixas      PIC 9(2)    VALUE ZERO.
+       01  Litros-Ok       PIC X       VALUE "S".
+           88  Litros-Valido           VALUE "S".
+       01  Faixa-Min-Atual PIC 9(3)V99 VALUE 0.01.
+       01  Faixa-Max-Atual PIC 9(3)V99 VALUE 200.00.
+
        01  Desconto    PIC 9V99.
        01  SubT        PIC 9(4)V99.
        01  VDesc       PIC 9(4)V99.
@@ -34,54 +221,1111 @@
        01  TotCD       PIC 9(4)V99 VALUE ZEROS.
        01  TotD        PIC 9(4)V99 VALUE ZEROS.
 
+       01  Tab-Operadores.
+           02  TB-Operador OCCURS 20 TIMES INDEXED BY OP-Idx.
+               03  OP-Nome     PIC X(10).
+               03  OP-Litros   PIC 9(5)V99.
+               03  OP-Tot      PIC 9(6)V99.
+       01  Qtd-Operadores  PIC 9(2)    VALUE ZERO.
+       01  Op-Achado-Idx   PIC 9(2)    VALUE ZERO.
+
+       01  Tab-Bicos.
+           02  TB-Bico OCCURS 20 TIMES INDEXED BY BC-Idx.
+               03  BC-Num      PIC 9(2).
+               03  BC-Litros   PIC 9(5)V99.
+               03  BC-Tot      PIC 9(6)V99.
+       01  Qtd-Bicos       PIC 9(2)    VALUE ZERO.
+       01  Bc-Achado-Idx   PIC 9(2)    VALUE ZERO.
+
+       01  Tab-Encerrantes.
+           02  TB-Encerrante OCCURS 20 TIMES INDEXED BY EN-Idx.
+               03  EN-Bico       PIC 9(2).
+               03  EN-Abertura   PIC 9(6)V99.
+               03  EN-Fechamento PIC 9(6)V99.
+       01  Qtd-Encerrantes PIC 9(2)    VALUE ZERO.
+       01  En-Achado-Idx   PIC 9(2)    VALUE ZERO.
+       01  Esperado-Litros PIC 9(6)V99.
+       01  Diferenca-Litros PIC S9(6)V99.
+       01  Dif-Abs         PIC 9(6)V99.
+       01  Sinal-Dif       PIC X       VALUE SPACE.
+       01  Tolerancia-Litros PIC 9(3)V99 VALUE 0.50.
+
+       01  TotDinheiro PIC 9(6)V99 VALUE ZEROS.
+       01  TotCartao   PIC 9(6)V99 VALUE ZEROS.
+       01  TotPix      PIC 9(6)V99 VALUE ZEROS.
+
+       01  Tab-Rede.
+           02  TB-Rede OCCURS 11 TIMES INDEXED BY PO-Idx.
+               03  PO-Nome     PIC X(10).
+               03  PO-SD       PIC 9(6)V99.
+               03  PO-CD       PIC 9(6)V99.
+               03  PO-D        PIC 9(6)V99.
+       01  Posto2-SD   PIC 9(6)V99 VALUE ZEROS.
+       01  Posto2-CD   PIC 9(6)V99 VALUE ZEROS.
+       01  Posto2-D    PIC 9(6)V99 VALUE ZEROS.
+       01  Rede-TotSD  PIC 9(7)V99 VALUE ZEROS.
+       01  Rede-TotCD  PIC 9(7)V99 VALUE ZEROS.
+       01  Rede-TotD   PIC 9(7)V99 VALUE ZEROS.
+
+       01  Tab-Lista-Postos.
+           02  LP-Entry OCCURS 10 TIMES INDEXED BY LP-Idx.
+               03  LP-Nome     PIC X(10).
+               03  LP-Arquivo  PIC X(40).
+       01  Qtd-Postos      PIC 9(2)    VALUE ZERO.
+
+       01  Status-Verificado   PIC XX.
+       01  Arquivo-Verificado  PIC X(40).
+       01  Msg-Status-Arq      PIC X(45).
+       01  Erro-Fatal          PIC X       VALUE "N".
+           88  Houve-Erro-Fatal            VALUE "S".
+       01  Mov-Aberto          PIC X       VALUE "N".
+           88  Arq-Mov-Aberto              VALUE "S".
+       01  Hist-Ok             PIC X       VALUE "N".
+           88  Historico-Gravado           VALUE "S".
+       01  Mes-Virou           PIC X       VALUE "N".
+           88  Mes-Fechou                  VALUE "S".
+       01  Chk-Data-Salva      PIC X(8)    VALUE SPACES.
+       01  Chk-Status-Salvo    PIC X       VALUE SPACES.
+           88  Chk-Completo-Salvo          VALUE "C".
+       01  Dia-Ok              PIC X       VALUE "N".
+           88  Dia-Ja-Processado           VALUE "S".
+
        PROCEDURE DIVISION.
            DISPLAY "Básico Arquivo Sequencial"
            DISPLAY "========================="
+           PERFORM CARREGA-PRECOS
+           PERFORM CARREGA-FAIXAS
+           PERFORM CARREGA-ENCERRANTES
+           PERFORM CARREGA-POSTOS
+           PERFORM VERIFICA-CHECKPOINT
            OPEN INPUT Arq-Mov.
+           MOVE FStatus TO Status-Verificado
+           MOVE "posto.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           IF Houve-Erro-Fatal THEN
+               DISPLAY "Processamento abortado."
+           ELSE
            IF FStatus NOT = "35" THEN
-               DISPLAY "Data      T  Litros  SubT     VDesc    Tot"
-               DISPLAY "=============================================="
+               SET Arq-Mov-Aberto TO TRUE
+               OPEN OUTPUT Arq-Exc
+               MOVE FStatusExc TO Status-Verificado
+               MOVE "excecoes.dat" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               OPEN OUTPUT Arq-Rel
+               MOVE FStatusRel TO Status-Verificado
+               MOVE "fecha.lst" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               OPEN OUTPUT Arq-Csv
+               MOVE FStatusCsv TO Status-Verificado
+               MOVE "movimento.csv" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               OPEN EXTEND Arq-Hist
+               IF FStatusHist = "35" THEN
+                   OPEN OUTPUT Arq-Hist
+               END-IF
+               MOVE FStatusHist TO Status-Verificado
+               MOVE "historico.dat" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               IF Houve-Erro-Fatal THEN
+                   DISPLAY "Processamento abortado."
+               ELSE
+               PERFORM IMPRIME-CABECALHO-CSV
+               PERFORM IMPRIME-CABECALHO
                READ Arq-Mov
                    AT END SET Fim-Mov TO TRUE
                END-READ
-               PERFORM UNTIL Fim-Mov
+               MOVE FStatus TO Status-Verificado
+               MOVE "posto.dat" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               IF NOT Fim-Mov THEN
+                   PERFORM CARREGA-ACUMULADOR
+                   IF Chk-Completo-Salvo
+                           AND Chk-Data-Salva = Hoje-Data THEN
+                       SET Dia-Ja-Processado TO TRUE
+                       MOVE SPACES TO Linha-Rel
+                       STRING "Aviso: movimentos de " DELIMITED BY SIZE
+                              Hoje-Data DELIMITED BY SIZE
+                              " ja foram arquivados, execucao ignorada"
+                                  DELIMITED BY SIZE
+                           INTO Linha-Rel
+                       PERFORM IMPRIME-LINHA
+                   ELSE
+                       PERFORM GRAVA-CHECKPOINT-PENDENTE
+                   END-IF
+               END-IF
+               PERFORM UNTIL Fim-Mov OR Houve-Erro-Fatal
+                       OR Dia-Ja-Processado
+                   MOVE "S" TO Mov-Valido
+                   MOVE "N" TO Mov-Marca
                    EVALUATE Mov-Tipo
-                       WHEN "G"
-                       WHEN "g"                       
-                           IF Mov-Litros <= 20 THEN
-                               MOVE GDesc1 TO Desconto
-                           ELSE
-                               MOVE GDesc2 TO Desconto
-                           END-IF
-                           COMPUTE SubT = Mov-Litros * GValor
-                           COMPUTE VDesc = SubT * Desconto
-                           COMPUTE Tot = Subt - VDesc
-                       WHEN "A"
-                       WHEN "a"                       
-                           IF Mov-Litros <= 20 THEN
-                               MOVE ADesc1 TO Desconto
+                       WHEN "I" WHEN "i"
+                           SET Eh-Marca-Turno TO TRUE
+                           MOVE Mov-Litros(3:1) TO Turno-Atual
+                           MOVE ZEROS TO TurnoSD TurnoCD TurnoD
+                           MOVE ZEROS TO SubT VDesc Tot
+                           MOVE SPACES TO Linha-Rel
+                           STRING "Abertura turno " DELIMITED BY SIZE
+                                  Turno-Atual DELIMITED BY SIZE
+                               INTO Linha-Rel
+                           PERFORM IMPRIME-LINHA
+                       WHEN "F" WHEN "f"
+                           SET Eh-Marca-Turno TO TRUE
+                           MOVE ZEROS TO SubT VDesc Tot
+                           MOVE SPACES TO Linha-Rel
+                           STRING "Fechamento turno " DELIMITED BY SIZE
+                                  Turno-Atual DELIMITED BY SIZE
+                               INTO Linha-Rel
+                           PERFORM IMPRIME-LINHA
+                           MOVE SPACES TO Linha-Rel
+                           STRING "Subtotal turno " DELIMITED BY SIZE
+                                  TurnoSD DELIMITED BY SIZE
+                                  "  " DELIMITED BY SIZE
+                                  TurnoD DELIMITED BY SIZE
+                                  "  " DELIMITED BY SIZE
+                                  TurnoCD DELIMITED BY SIZE
+                               INTO Linha-Rel
+                           PERFORM IMPRIME-LINHA
+                       WHEN "G" WHEN "g" WHEN "A" WHEN "a"
+                       WHEN "D" WHEN "d" WHEN "E" WHEN "e"
+                           PERFORM BUSCA-PRECO
+                           PERFORM VALIDA-LITROS
+                           IF Preco-Encontrado AND Litros-Valido THEN
+                               IF Mov-Litros <= 20 THEN
+                                   MOVE Desc1-Atual TO Desconto
+                               ELSE
+                                   MOVE Desc2-Atual TO Desconto
+                               END-IF
+                               COMPUTE SubT = Mov-Litros * Preco-Atual
+                               COMPUTE VDesc = SubT * Desconto
+                               COMPUTE Tot = Subt - VDesc
                            ELSE
-                               MOVE ADesc2 TO Desconto
+                               SET Mov-Invalido TO TRUE
+                               MOVE ZEROS TO SubT VDesc Tot
+                               MOVE SPACES TO Reg-Exc
+                               MOVE Mov-Data TO Exc-Data
+                               MOVE Mov-Tipo TO Exc-Tipo
+                               IF NOT Preco-Encontrado THEN
+                                   MOVE "Preco nao cadastrado"
+                                       TO Exc-Motivo
+                               ELSE
+                                   MOVE "Litros fora da faixa"
+                                       TO Exc-Motivo
+                               END-IF
+                               WRITE Reg-Exc
+                               MOVE FStatusExc TO Status-Verificado
+                               MOVE "excecoes.dat" TO Arquivo-Verificado
+                               PERFORM VERIFICA-STATUS-ARQUIVO
                            END-IF
-                           COMPUTE SubT = Mov-Litros * AValor
-                           COMPUTE VDesc = SubT * Desconto
-                           COMPUTE Tot = Subt - VDesc
+                       WHEN OTHER
+                           SET Mov-Invalido TO TRUE
+                           MOVE ZEROS TO SubT VDesc Tot
+                           MOVE SPACES TO Reg-Exc
+                           MOVE Mov-Data TO Exc-Data
+                           MOVE Mov-Tipo TO Exc-Tipo
+                           MOVE "Mov-Tipo nao reconhecido" TO Exc-Motivo
+                           WRITE Reg-Exc
+                           MOVE FStatusExc TO Status-Verificado
+                           MOVE "excecoes.dat" TO Arquivo-Verificado
+                           PERFORM VERIFICA-STATUS-ARQUIVO
                    END-EVALUATE
-                   DISPLAY Mov-Data "  " Mov-Tipo "  " Mov-Litros
-                           "  " SubT "  " VDesc "  " Tot
-                   COMPUTE TotSD = TotSD + SubT
-                   COMPUTE TotCD = TotCD + Tot
-                   COMPUTE TotD = TotD + VDesc
+                   IF NOT Eh-Marca-Turno THEN
+                       MOVE SPACES TO Linha-Rel
+                       STRING Mov-Data DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              Mov-Tipo DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              Mov-Litros DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              SubT DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              VDesc DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              Tot DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              Mov-Operador DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              Mov-Bico DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
+                              Mov-FormaPagto DELIMITED BY SIZE
+                           INTO Linha-Rel
+                       PERFORM IMPRIME-LINHA
+                       PERFORM ESCREVE-CSV
+                   END-IF
+                   IF Mov-Valido = "S" AND NOT Eh-Marca-Turno THEN
+                       COMPUTE TotSD = TotSD + SubT
+                       COMPUTE TotCD = TotCD + Tot
+                       COMPUTE TotD = TotD + VDesc
+                       COMPUTE TurnoSD = TurnoSD + SubT
+                       COMPUTE TurnoCD = TurnoCD + Tot
+                       COMPUTE TurnoD = TurnoD + VDesc
+                       PERFORM ACUMULA-OPERADOR
+                       PERFORM ACUMULA-BICO
+                       PERFORM GRAVA-HISTORICO
+                       EVALUATE Mov-FormaPagto
+                           WHEN "C" WHEN "c"
+                               ADD Tot TO TotCartao
+                           WHEN "P" WHEN "p"
+                               ADD Tot TO TotPix
+                           WHEN OTHER
+                               ADD Tot TO TotDinheiro
+                       END-EVALUATE
+                   END-IF
                    READ Arq-Mov
                        AT END SET Fim-Mov TO TRUE
                    END-READ
+                   MOVE FStatus TO Status-Verificado
+                   MOVE "posto.dat" TO Arquivo-Verificado
+                   PERFORM VERIFICA-STATUS-ARQUIVO
                END-PERFORM
-               DISPLAY "----------------------------------------------"
-               DISPLAY "Total                " TotSD "  " TotD
-                       "  " TotCD
-               DISPLAY "----------------------------------------------"
+               IF Houve-Erro-Fatal THEN
+                   MOVE SPACES TO Linha-Rel
+                   STRING "*** PROCESSAMENTO INCOMPLETO ***"
+                          DELIMITED BY SIZE
+                       INTO Linha-Rel
+                   PERFORM IMPRIME-LINHA
+               ELSE
+               IF Dia-Ja-Processado THEN
+                   CONTINUE
+               ELSE
+               MOVE "----------------------------------------------"
+                   TO Linha-Rel
+               PERFORM IMPRIME-LINHA
+               MOVE SPACES TO Linha-Rel
+               STRING "Total                " DELIMITED BY SIZE
+                      TotSD DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      TotD DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      TotCD DELIMITED BY SIZE
+                   INTO Linha-Rel
+               PERFORM IMPRIME-LINHA
+               MOVE "----------------------------------------------"
+                   TO Linha-Rel
+               PERFORM IMPRIME-LINHA
+               PERFORM ESCREVE-CSV-TOTAL
+               PERFORM IMPRIME-OPERADORES
+               PERFORM IMPRIME-BICOS
+               PERFORM RECONCILIA-BICOS
+               PERFORM IMPRIME-PAGAMENTOS
+               PERFORM PROCESSA-REDE
+               IF Hoje-AnoMes NOT = SPACES AND NOT Houve-Erro-Fatal THEN
+                   PERFORM ATUALIZA-ACUMULADOR
+                   PERFORM GRAVA-CHECKPOINT-COMPLETO
+                   IF NOT Houve-Erro-Fatal THEN
+                       SET Historico-Gravado TO TRUE
+                   END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               CLOSE Arq-Exc
+               MOVE FStatusExc TO Status-Verificado
+               MOVE "excecoes.dat" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               CLOSE Arq-Rel
+               MOVE FStatusRel TO Status-Verificado
+               MOVE "fecha.lst" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               CLOSE Arq-Csv
+               MOVE FStatusCsv TO Status-Verificado
+               MOVE "movimento.csv" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               CLOSE Arq-Hist
+               MOVE FStatusHist TO Status-Verificado
+               MOVE "historico.dat" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
            ELSE
                DISPLAY "Arquivo não encontrado."
            END-IF
-           CLOSE Arq-Mov.
+           END-IF
+           CLOSE Arq-Mov
+           IF Arq-Mov-Aberto THEN
+               MOVE FStatus TO Status-Verificado
+               MOVE "posto.dat" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+           END-IF
+           IF Historico-Gravado AND Mes-Fechou THEN
+               PERFORM LIMPA-ARQUIVO-MOVIMENTO
+           END-IF.
            STOP RUN.
+
+       IMPRIME-CABECALHO.
+           ACCEPT Data-Sistema FROM DATE YYYYMMDD
+           MOVE SPACES TO Data-Rel
+           STRING Data-Sistema(7:2) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  Data-Sistema(5:2) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  Data-Sistema(1:4) DELIMITED BY SIZE
+               INTO Data-Rel
+           MOVE SPACES TO Linha-Rel
+           STRING Nome-Posto DELIMITED BY SIZE
+                  " - Fechamento Diario" DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           MOVE SPACES TO Linha-Rel
+           STRING "Data do processamento: " DELIMITED BY SIZE
+                  Data-Rel DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           MOVE SPACES TO Linha-Rel
+           STRING "Data      T  Litros  SubT     VDesc    Tot      "
+                      DELIMITED BY SIZE
+                  "Operador    Bico  Pg" DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           MOVE SPACES TO Linha-Rel
+           STRING "================================================"
+                      DELIMITED BY SIZE
+                  "========================" DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA.
+
+       IMPRIME-LINHA.
+           MOVE Linha-Rel TO Reg-Rel
+           WRITE Reg-Rel
+           MOVE FStatusRel TO Status-Verificado
+           MOVE "fecha.lst" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           DISPLAY Linha-Rel.
+
+       ACUMULA-OPERADOR.
+           MOVE ZERO TO Op-Achado-Idx
+           PERFORM VARYING OP-Idx FROM 1 BY 1
+               UNTIL OP-Idx > Qtd-Operadores
+               IF OP-Nome(OP-Idx) = Mov-Operador THEN
+                   SET Op-Achado-Idx TO OP-Idx
+               END-IF
+           END-PERFORM
+           IF Op-Achado-Idx = ZERO AND Qtd-Operadores < 20 THEN
+               ADD 1 TO Qtd-Operadores
+               SET OP-Idx TO Qtd-Operadores
+               MOVE Mov-Operador TO OP-Nome(OP-Idx)
+               MOVE ZEROS TO OP-Litros(OP-Idx) OP-Tot(OP-Idx)
+               SET Op-Achado-Idx TO OP-Idx
+           END-IF
+           IF Op-Achado-Idx > ZERO THEN
+               SET OP-Idx TO Op-Achado-Idx
+               ADD Mov-Litros TO OP-Litros(OP-Idx)
+               ADD Tot TO OP-Tot(OP-Idx)
+           END-IF.
+
+       ACUMULA-BICO.
+           MOVE ZERO TO Bc-Achado-Idx
+           PERFORM VARYING BC-Idx FROM 1 BY 1 UNTIL BC-Idx > Qtd-Bicos
+               IF BC-Num(BC-Idx) = Mov-Bico THEN
+                   SET Bc-Achado-Idx TO BC-Idx
+               END-IF
+           END-PERFORM
+           IF Bc-Achado-Idx = ZERO AND Qtd-Bicos < 20 THEN
+               ADD 1 TO Qtd-Bicos
+               SET BC-Idx TO Qtd-Bicos
+               MOVE Mov-Bico TO BC-Num(BC-Idx)
+               MOVE ZEROS TO BC-Litros(BC-Idx) BC-Tot(BC-Idx)
+               SET Bc-Achado-Idx TO BC-Idx
+           END-IF
+           IF Bc-Achado-Idx > ZERO THEN
+               SET BC-Idx TO Bc-Achado-Idx
+               ADD Mov-Litros TO BC-Litros(BC-Idx)
+               ADD Tot TO BC-Tot(BC-Idx)
+           END-IF.
+
+       IMPRIME-OPERADORES.
+           MOVE "Fechamento por operador" TO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           PERFORM VARYING OP-Idx FROM 1 BY 1
+               UNTIL OP-Idx > Qtd-Operadores
+               MOVE SPACES TO Linha-Rel
+               STRING OP-Nome(OP-Idx) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      OP-Litros(OP-Idx) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      OP-Tot(OP-Idx) DELIMITED BY SIZE
+                   INTO Linha-Rel
+               PERFORM IMPRIME-LINHA
+           END-PERFORM.
+
+       IMPRIME-BICOS.
+           MOVE "Fechamento por bico" TO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           PERFORM VARYING BC-Idx FROM 1 BY 1 UNTIL BC-Idx > Qtd-Bicos
+               MOVE SPACES TO Linha-Rel
+               STRING "Bico " DELIMITED BY SIZE
+                      BC-Num(BC-Idx) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      BC-Litros(BC-Idx) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      BC-Tot(BC-Idx) DELIMITED BY SIZE
+                   INTO Linha-Rel
+               PERFORM IMPRIME-LINHA
+           END-PERFORM.
+
+       IMPRIME-PAGAMENTOS.
+           MOVE "Fechamento por forma de pagamento" TO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           MOVE SPACES TO Linha-Rel
+           STRING "Dinheiro   " DELIMITED BY SIZE
+                  TotDinheiro DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           MOVE SPACES TO Linha-Rel
+           STRING "Cartao     " DELIMITED BY SIZE
+                  TotCartao DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           MOVE SPACES TO Linha-Rel
+           STRING "Pix        " DELIMITED BY SIZE
+                  TotPix DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA.
+
+       PROCESSA-REDE.
+           MOVE "Posto 1" TO PO-Nome(1)
+           MOVE TotSD TO PO-SD(1)
+           MOVE TotCD TO PO-CD(1)
+           MOVE TotD  TO PO-D(1)
+           PERFORM VARYING LP-Idx FROM 1 BY 1
+                   UNTIL LP-Idx > Qtd-Postos OR Houve-Erro-Fatal
+               SET PO-Idx TO LP-Idx
+               SET PO-Idx UP BY 1
+               PERFORM PROCESSA-POSTO-REDE
+           END-PERFORM
+           IF Houve-Erro-Fatal THEN
+               CONTINUE
+           ELSE
+           MOVE PO-SD(1) TO Rede-TotSD
+           MOVE PO-CD(1) TO Rede-TotCD
+           MOVE PO-D(1)  TO Rede-TotD
+           PERFORM VARYING PO-Idx FROM 2 BY 1
+                   UNTIL PO-Idx > Qtd-Postos + 1
+               ADD PO-SD(PO-Idx) TO Rede-TotSD
+               ADD PO-CD(PO-Idx) TO Rede-TotCD
+               ADD PO-D(PO-Idx)  TO Rede-TotD
+           END-PERFORM
+           MOVE "Consolidado da rede" TO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           PERFORM VARYING PO-Idx FROM 1 BY 1
+                   UNTIL PO-Idx > Qtd-Postos + 1
+               MOVE SPACES TO Linha-Rel
+               STRING PO-Nome(PO-Idx) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      PO-SD(PO-Idx) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      PO-D(PO-Idx) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      PO-CD(PO-Idx) DELIMITED BY SIZE
+                   INTO Linha-Rel
+               PERFORM IMPRIME-LINHA
+           END-PERFORM
+           MOVE SPACES TO Linha-Rel
+           STRING "Total rede " DELIMITED BY SIZE
+                  Rede-TotSD DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  Rede-TotD DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  Rede-TotCD DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           END-IF.
+
+       PROCESSA-POSTO-REDE.
+           MOVE LP-Nome(LP-Idx) TO PO-Nome(PO-Idx)
+           MOVE LP-Arquivo(LP-Idx) TO WS-Nome-Mov2
+           MOVE ZEROS TO PO-SD(PO-Idx) PO-CD(PO-Idx) PO-D(PO-Idx)
+           MOVE ZEROS TO Posto2-SD Posto2-CD Posto2-D
+           OPEN INPUT Arq-Mov2
+           MOVE FStatusMov2 TO Status-Verificado
+           MOVE WS-Nome-Mov2 TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           IF FStatusMov2 = "35" THEN
+               MOVE SPACES TO Linha-Rel
+               STRING PO-Nome(PO-Idx) DELIMITED BY SIZE
+                      " sem movimento." DELIMITED BY SIZE
+                   INTO Linha-Rel
+               DISPLAY Linha-Rel
+           ELSE
+           IF Houve-Erro-Fatal THEN
+               CONTINUE
+           ELSE
+               READ Arq-Mov2
+                   AT END SET Fim-Mov2 TO TRUE
+               END-READ
+               MOVE FStatusMov2 TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               PERFORM UNTIL Fim-Mov2 OR Houve-Erro-Fatal
+                   EVALUATE Mov-Tipo2
+                       WHEN "I" WHEN "i" WHEN "F" WHEN "f"
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE Mov-Data2   TO Mov-Data
+                           MOVE Mov-Tipo2   TO Mov-Tipo
+                           MOVE Mov-Litros2 TO Mov-Litros
+                           PERFORM BUSCA-PRECO
+                           PERFORM VALIDA-LITROS
+                           IF Preco-Encontrado AND Litros-Valido THEN
+                               IF Mov-Litros <= 20 THEN
+                                   MOVE Desc1-Atual TO Desconto
+                               ELSE
+                                   MOVE Desc2-Atual TO Desconto
+                               END-IF
+                               COMPUTE SubT = Mov-Litros * Preco-Atual
+                               COMPUTE VDesc = SubT * Desconto
+                               COMPUTE Tot = SubT - VDesc
+                               ADD SubT  TO Posto2-SD
+                               ADD Tot   TO Posto2-CD
+                               ADD VDesc TO Posto2-D
+                           ELSE
+                               MOVE SPACES TO Reg-Exc
+                               MOVE Mov-Data TO Exc-Data
+                               MOVE Mov-Tipo TO Exc-Tipo
+                               IF NOT Preco-Encontrado THEN
+                                   MOVE "Preco nao cadastrado"
+                                       TO Exc-Motivo
+                               ELSE
+                                   MOVE "Litros fora da faixa"
+                                       TO Exc-Motivo
+                               END-IF
+                               WRITE Reg-Exc
+                               MOVE FStatusExc TO Status-Verificado
+                               MOVE "excecoes.dat" TO Arquivo-Verificado
+                               PERFORM VERIFICA-STATUS-ARQUIVO
+                           END-IF
+                   END-EVALUATE
+                   READ Arq-Mov2
+                       AT END SET Fim-Mov2 TO TRUE
+                   END-READ
+                   MOVE FStatusMov2 TO Status-Verificado
+                   PERFORM VERIFICA-STATUS-ARQUIVO
+               END-PERFORM
+               MOVE Posto2-SD TO PO-SD(PO-Idx)
+               MOVE Posto2-CD TO PO-CD(PO-Idx)
+               MOVE Posto2-D  TO PO-D(PO-Idx)
+           END-IF
+           CLOSE Arq-Mov2
+           MOVE FStatusMov2 TO Status-Verificado
+           MOVE WS-Nome-Mov2 TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           END-IF.
+
+       CARREGA-POSTOS.
+           MOVE ZERO TO Qtd-Postos
+           OPEN INPUT Arq-Lista
+           MOVE FStatusLista TO Status-Verificado
+           MOVE "postos.lst" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           IF FStatusLista = "35" THEN
+               MOVE 1 TO Qtd-Postos
+               SET LP-Idx TO 1
+               MOVE "Posto 2" TO LP-Nome(LP-Idx)
+               MOVE "posto2.dat" TO LP-Arquivo(LP-Idx)
+           ELSE
+               READ Arq-Lista
+                   AT END SET Fim-Lista TO TRUE
+               END-READ
+               MOVE FStatusLista TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               PERFORM UNTIL Fim-Lista OR Qtd-Postos >= 10
+                       OR Houve-Erro-Fatal
+                   ADD 1 TO Qtd-Postos
+                   SET LP-Idx TO Qtd-Postos
+                   MOVE RL-Nome TO LP-Nome(LP-Idx)
+                   MOVE RL-Arquivo TO LP-Arquivo(LP-Idx)
+                   READ Arq-Lista
+                       AT END SET Fim-Lista TO TRUE
+                   END-READ
+                   MOVE FStatusLista TO Status-Verificado
+                   PERFORM VERIFICA-STATUS-ARQUIVO
+               END-PERFORM
+               CLOSE Arq-Lista
+               MOVE FStatusLista TO Status-Verificado
+               MOVE "postos.lst" TO Arquivo-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+           END-IF.
+
+       IMPRIME-CABECALHO-CSV.
+           MOVE SPACES TO Linha-Csv
+           STRING "Data,Tipo,Litros,SubTotal,Desconto,Total,"
+                      DELIMITED BY SIZE
+                  "Operador,Bico,FormaPagto" DELIMITED BY SIZE
+               INTO Linha-Csv
+           MOVE Linha-Csv TO Reg-Csv
+           WRITE Reg-Csv
+           MOVE FStatusCsv TO Status-Verificado
+           MOVE "movimento.csv" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO.
+
+       ESCREVE-CSV.
+           MOVE SPACES TO Linha-Csv
+           STRING Mov-Data DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  Mov-Tipo DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  Mov-Litros DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  SubT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  VDesc DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  Tot DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  Mov-Operador DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  Mov-Bico DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  Mov-FormaPagto DELIMITED BY SIZE
+               INTO Linha-Csv
+           MOVE Linha-Csv TO Reg-Csv
+           WRITE Reg-Csv
+           MOVE FStatusCsv TO Status-Verificado
+           MOVE "movimento.csv" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO.
+
+       ESCREVE-CSV-TOTAL.
+           MOVE SPACES TO Linha-Csv
+           STRING "TOTAL,,," DELIMITED BY SIZE
+                  TotSD DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TotD DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TotCD DELIMITED BY SIZE
+                  ",,," DELIMITED BY SIZE
+               INTO Linha-Csv
+           MOVE Linha-Csv TO Reg-Csv
+           WRITE Reg-Csv
+           MOVE FStatusCsv TO Status-Verificado
+           MOVE "movimento.csv" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO.
+
+       VERIFICA-STATUS-ARQUIVO.
+           EVALUATE Status-Verificado
+               WHEN "00"
+                   CONTINUE
+               WHEN "05"
+                   CONTINUE
+               WHEN "10"
+                   CONTINUE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   SET Houve-Erro-Fatal TO TRUE
+                   EVALUATE Status-Verificado
+                       WHEN "04"
+                           MOVE "tamanho de registro incompativel"
+                               TO Msg-Status-Arq
+                       WHEN "30"
+                           MOVE "erro permanente de E/S"
+                               TO Msg-Status-Arq
+                       WHEN "34"
+                           MOVE "limite do arquivo ou disco cheio"
+                               TO Msg-Status-Arq
+                       WHEN "37"
+                           MOVE "modo de acesso nao suportado"
+                               TO Msg-Status-Arq
+                       WHEN "41"
+                           MOVE "arquivo ja estava aberto"
+                               TO Msg-Status-Arq
+                       WHEN "42"
+                           MOVE "arquivo nao estava aberto"
+                               TO Msg-Status-Arq
+                       WHEN "43"
+                           MOVE "leitura necessaria antes da gravacao"
+                               TO Msg-Status-Arq
+                       WHEN "44"
+                           MOVE "violacao de limite do registro"
+                               TO Msg-Status-Arq
+                       WHEN "46"
+                           MOVE "leitura apos fim de arquivo"
+                               TO Msg-Status-Arq
+                       WHEN "47"
+                           MOVE "leitura em arquivo so de saida"
+                               TO Msg-Status-Arq
+                       WHEN "48"
+                           MOVE "gravacao em arquivo so de entrada"
+                               TO Msg-Status-Arq
+                       WHEN "49"
+                           MOVE "operacao invalida p/ modo aberto"
+                               TO Msg-Status-Arq
+                       WHEN OTHER
+                           MOVE "erro de E/S nao catalogado"
+                               TO Msg-Status-Arq
+                   END-EVALUATE
+                   MOVE SPACES TO Linha-Rel
+                   STRING "ERRO E/S arquivo " DELIMITED BY SIZE
+                          Arquivo-Verificado DELIMITED BY SIZE
+                          " status " DELIMITED BY SIZE
+                          Status-Verificado DELIMITED BY SIZE
+                          " - " DELIMITED BY SIZE
+                          Msg-Status-Arq DELIMITED BY SIZE
+                       INTO Linha-Rel
+                   DISPLAY Linha-Rel
+           END-EVALUATE.
+
+       VERIFICA-CHECKPOINT.
+           OPEN INPUT Arq-Chk
+           MOVE FStatusChk TO Status-Verificado
+           MOVE "checkpoint.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           IF FStatusChk = "35" THEN
+               DISPLAY "Checkpoint de historico nao encontrado."
+           ELSE
+               READ Arq-Chk
+                   AT END SET Fim-Chk TO TRUE
+               END-READ
+               MOVE FStatusChk TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               IF NOT Fim-Chk THEN
+                   MOVE CK-Data TO Chk-Data-Salva
+                   MOVE CK-Status TO Chk-Status-Salvo
+                   IF CK-Pendente THEN
+                       MOVE SPACES TO Linha-Rel
+                       STRING "Aviso: historico de " DELIMITED BY SIZE
+                              CK-Data DELIMITED BY SIZE
+                              " nao foi finalizado" DELIMITED BY SIZE
+                           INTO Linha-Rel
+                       DISPLAY Linha-Rel
+                   END-IF
+               END-IF
+               CLOSE Arq-Chk
+               MOVE FStatusChk TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+           END-IF.
+
+       GRAVA-CHECKPOINT-PENDENTE.
+           OPEN OUTPUT Arq-Chk
+           MOVE FStatusChk TO Status-Verificado
+           MOVE "checkpoint.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           MOVE Hoje-AnoMes TO CK-AnoMes
+           MOVE Hoje-Data TO CK-Data
+           SET CK-Pendente TO TRUE
+           WRITE Reg-Chk
+           MOVE FStatusChk TO Status-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           CLOSE Arq-Chk
+           MOVE FStatusChk TO Status-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO.
+
+       GRAVA-CHECKPOINT-COMPLETO.
+           OPEN OUTPUT Arq-Chk
+           MOVE FStatusChk TO Status-Verificado
+           MOVE "checkpoint.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           MOVE Hoje-AnoMes TO CK-AnoMes
+           MOVE Hoje-Data TO CK-Data
+           SET CK-Completo TO TRUE
+           WRITE Reg-Chk
+           MOVE FStatusChk TO Status-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           CLOSE Arq-Chk
+           MOVE FStatusChk TO Status-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO.
+
+       GRAVA-HISTORICO.
+           MOVE Mov-Data(5:4) TO Mov-AnoMes(1:4)
+           MOVE Mov-Data(3:2) TO Mov-AnoMes(5:2)
+           MOVE Mov-AnoMes TO HS-AnoMes
+           MOVE Mov-Data TO HS-Data
+           MOVE Mov-Tipo TO HS-Tipo
+           MOVE Mov-Litros TO HS-Litros
+           MOVE Mov-Operador TO HS-Operador
+           MOVE Mov-Bico TO HS-Bico
+           MOVE Mov-FormaPagto TO HS-FormaPagto
+           MOVE Tot TO HS-Total
+           WRITE Reg-Hist
+           MOVE FStatusHist TO Status-Verificado
+           MOVE "historico.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO.
+
+       LIMPA-ARQUIVO-MOVIMENTO.
+           OPEN OUTPUT Arq-Mov
+           MOVE FStatus TO Status-Verificado
+           MOVE "posto.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           CLOSE Arq-Mov.
+
+       CARREGA-ENCERRANTES.
+           MOVE ZERO TO Qtd-Encerrantes
+           OPEN INPUT Arq-Bico
+           MOVE FStatusBico TO Status-Verificado
+           MOVE "bicos.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           IF FStatusBico = "35" THEN
+               DISPLAY "Encerrantes não informados."
+           ELSE
+               READ Arq-Bico
+                   AT END SET Fim-Bico TO TRUE
+               END-READ
+               MOVE FStatusBico TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               PERFORM UNTIL Fim-Bico OR Qtd-Encerrantes >= 20
+                   OR Houve-Erro-Fatal
+                   ADD 1 TO Qtd-Encerrantes
+                   SET EN-Idx TO Qtd-Encerrantes
+                   MOVE BM-Bico TO EN-Bico(EN-Idx)
+                   MOVE BM-Abertura TO EN-Abertura(EN-Idx)
+                   MOVE BM-Fechamento TO EN-Fechamento(EN-Idx)
+                   READ Arq-Bico
+                       AT END SET Fim-Bico TO TRUE
+                   END-READ
+                   MOVE FStatusBico TO Status-Verificado
+                   PERFORM VERIFICA-STATUS-ARQUIVO
+               END-PERFORM
+               CLOSE Arq-Bico
+               MOVE FStatusBico TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+           END-IF.
+
+       RECONCILIA-BICOS.
+           MOVE "Reconciliacao de encerrantes" TO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           PERFORM VARYING BC-Idx FROM 1 BY 1 UNTIL BC-Idx > Qtd-Bicos
+               MOVE ZERO TO En-Achado-Idx
+               PERFORM VARYING EN-Idx FROM 1 BY 1
+                   UNTIL EN-Idx > Qtd-Encerrantes
+                   IF EN-Bico(EN-Idx) = BC-Num(BC-Idx) THEN
+                       SET En-Achado-Idx TO EN-Idx
+                   END-IF
+               END-PERFORM
+               MOVE SPACES TO Linha-Rel
+               IF En-Achado-Idx > ZERO THEN
+                   SET EN-Idx TO En-Achado-Idx
+                   COMPUTE Esperado-Litros =
+                       EN-Fechamento(EN-Idx) - EN-Abertura(EN-Idx)
+                   COMPUTE Diferenca-Litros =
+                       Esperado-Litros - BC-Litros(BC-Idx)
+                   IF Diferenca-Litros < 0 THEN
+                       MOVE "-" TO Sinal-Dif
+                       COMPUTE Dif-Abs = Diferenca-Litros * -1
+                   ELSE
+                       MOVE " " TO Sinal-Dif
+                       MOVE Diferenca-Litros TO Dif-Abs
+                   END-IF
+                   STRING "Bico " DELIMITED BY SIZE
+                          BC-Num(BC-Idx) DELIMITED BY SIZE
+                          "  Encerrante " DELIMITED BY SIZE
+                          Esperado-Litros DELIMITED BY SIZE
+                          "  Apurado " DELIMITED BY SIZE
+                          BC-Litros(BC-Idx) DELIMITED BY SIZE
+                          "  Dif " DELIMITED BY SIZE
+                          Sinal-Dif DELIMITED BY SIZE
+                          Dif-Abs DELIMITED BY SIZE
+                       INTO Linha-Rel
+                   PERFORM IMPRIME-LINHA
+                   IF Dif-Abs > Tolerancia-Litros THEN
+                       MOVE SPACES TO Linha-Rel
+                       STRING "  *** Bico " DELIMITED BY SIZE
+                              BC-Num(BC-Idx) DELIMITED BY SIZE
+                              " fora da tolerancia ***"
+                                  DELIMITED BY SIZE
+                           INTO Linha-Rel
+                       PERFORM IMPRIME-LINHA
+                   END-IF
+               ELSE
+                   STRING "Bico " DELIMITED BY SIZE
+                          BC-Num(BC-Idx) DELIMITED BY SIZE
+                          " sem encerrante informado" DELIMITED BY SIZE
+                       INTO Linha-Rel
+                   PERFORM IMPRIME-LINHA
+               END-IF
+           END-PERFORM
+           PERFORM VARYING EN-Idx FROM 1 BY 1
+               UNTIL EN-Idx > Qtd-Encerrantes
+               MOVE ZERO TO Bc-Achado-Idx
+               PERFORM VARYING BC-Idx FROM 1 BY 1
+                   UNTIL BC-Idx > Qtd-Bicos
+                   IF BC-Num(BC-Idx) = EN-Bico(EN-Idx) THEN
+                       SET Bc-Achado-Idx TO BC-Idx
+                   END-IF
+               END-PERFORM
+               IF Bc-Achado-Idx = ZERO THEN
+                   MOVE SPACES TO Linha-Rel
+                   STRING "Bico " DELIMITED BY SIZE
+                          EN-Bico(EN-Idx) DELIMITED BY SIZE
+                          " com encerrante e sem movimento"
+                              DELIMITED BY SIZE
+                       INTO Linha-Rel
+                   PERFORM IMPRIME-LINHA
+               END-IF
+           END-PERFORM.
+
+       CARREGA-PRECOS.
+           MOVE ZERO TO Qtd-Precos
+           OPEN INPUT Arq-Preco
+           MOVE FStatusPreco TO Status-Verificado
+           MOVE "tabpreco.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           IF FStatusPreco = "35" THEN
+               DISPLAY "Tabela de preços não encontrada."
+           ELSE
+               READ Arq-Preco
+                   AT END SET Fim-Preco TO TRUE
+               END-READ
+               MOVE FStatusPreco TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               PERFORM UNTIL Fim-Preco OR Qtd-Precos >= 50
+                   OR Houve-Erro-Fatal
+                   ADD 1 TO Qtd-Precos
+                   SET TB-Idx TO Qtd-Precos
+                   MOVE TP-Tipo TO TB-Tipo(TB-Idx)
+                   MOVE TP-Vigencia(5:4) TO Data-Comp(1:4)
+                   MOVE TP-Vigencia(3:2) TO Data-Comp(5:2)
+                   MOVE TP-Vigencia(1:2) TO Data-Comp(7:2)
+                   MOVE Data-Comp TO TB-Vigencia(TB-Idx)
+                   MOVE TP-Valor TO TB-Valor(TB-Idx)
+                   MOVE TP-Desc1 TO TB-Desc1(TB-Idx)
+                   MOVE TP-Desc2 TO TB-Desc2(TB-Idx)
+                   READ Arq-Preco
+                       AT END SET Fim-Preco TO TRUE
+                   END-READ
+                   MOVE FStatusPreco TO Status-Verificado
+                   PERFORM VERIFICA-STATUS-ARQUIVO
+               END-PERFORM
+               CLOSE Arq-Preco
+               MOVE FStatusPreco TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+           END-IF.
+
+       BUSCA-PRECO.
+           MOVE "N" TO Preco-Achado
+           MOVE ZERO TO Melhor-Vigencia
+           MOVE ZERO TO Melhor-Idx
+           EVALUATE Mov-Tipo
+               WHEN "g" MOVE "G" TO Mov-Tipo-Up
+               WHEN "a" MOVE "A" TO Mov-Tipo-Up
+               WHEN "d" MOVE "D" TO Mov-Tipo-Up
+               WHEN "e" MOVE "E" TO Mov-Tipo-Up
+               WHEN OTHER MOVE Mov-Tipo TO Mov-Tipo-Up
+           END-EVALUATE
+           MOVE Mov-Data(5:4) TO Data-Comp(1:4)
+           MOVE Mov-Data(3:2) TO Data-Comp(5:2)
+           MOVE Mov-Data(1:2) TO Data-Comp(7:2)
+           PERFORM VARYING TB-Idx FROM 1 BY 1 UNTIL TB-Idx > Qtd-Precos
+               IF TB-Tipo(TB-Idx) = Mov-Tipo-Up
+                   AND TB-Vigencia(TB-Idx) <= Data-Comp
+                   AND TB-Vigencia(TB-Idx) >= Melhor-Vigencia THEN
+                   MOVE TB-Vigencia(TB-Idx) TO Melhor-Vigencia
+                   SET Melhor-Idx TO TB-Idx
+               END-IF
+           END-PERFORM
+           IF Melhor-Idx > 0 THEN
+               MOVE "S" TO Preco-Achado
+               SET TB-Idx TO Melhor-Idx
+               MOVE TB-Valor(TB-Idx) TO Preco-Atual
+               MOVE TB-Desc1(TB-Idx) TO Desc1-Atual
+               MOVE TB-Desc2(TB-Idx) TO Desc2-Atual
+           END-IF.
+
+       CARREGA-FAIXAS.
+           MOVE ZERO TO Qtd-Faixas
+           OPEN INPUT Arq-Faixa
+           MOVE FStatusFaixa TO Status-Verificado
+           MOVE "faixalit.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           IF FStatusFaixa = "35" THEN
+               DISPLAY "Faixas de litros não encontradas."
+           ELSE
+               READ Arq-Faixa
+                   AT END SET Fim-Faixa TO TRUE
+               END-READ
+               MOVE FStatusFaixa TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               PERFORM UNTIL Fim-Faixa OR Qtd-Faixas >= 10
+                   OR Houve-Erro-Fatal
+                   ADD 1 TO Qtd-Faixas
+                   SET FX-Idx TO Qtd-Faixas
+                   MOVE FX-Tipo TO TB-FX-Tipo(FX-Idx)
+                   MOVE FX-Min TO TB-FX-Min(FX-Idx)
+                   MOVE FX-Max TO TB-FX-Max(FX-Idx)
+                   READ Arq-Faixa
+                       AT END SET Fim-Faixa TO TRUE
+                   END-READ
+                   MOVE FStatusFaixa TO Status-Verificado
+                   PERFORM VERIFICA-STATUS-ARQUIVO
+               END-PERFORM
+               CLOSE Arq-Faixa
+               MOVE FStatusFaixa TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+           END-IF.
+
+       VALIDA-LITROS.
+           MOVE "S" TO Litros-Ok
+           MOVE 0.01 TO Faixa-Min-Atual
+           MOVE 200.00 TO Faixa-Max-Atual
+           PERFORM VARYING FX-Idx FROM 1 BY 1 UNTIL FX-Idx > Qtd-Faixas
+               IF TB-FX-Tipo(FX-Idx) = Mov-Tipo-Up THEN
+                   MOVE TB-FX-Min(FX-Idx) TO Faixa-Min-Atual
+                   MOVE TB-FX-Max(FX-Idx) TO Faixa-Max-Atual
+               END-IF
+           END-PERFORM
+           IF Mov-Litros < Faixa-Min-Atual
+               OR Mov-Litros > Faixa-Max-Atual THEN
+               MOVE "N" TO Litros-Ok
+           END-IF.
+
+       CARREGA-ACUMULADOR.
+           MOVE Mov-Data TO Hoje-Data
+           MOVE Mov-Data(5:4) TO Hoje-Ano
+           MOVE Mov-Data(5:4) TO Hoje-AnoMes(1:4)
+           MOVE Mov-Data(3:2) TO Hoje-AnoMes(5:2)
+           OPEN INPUT Arq-Acum
+           MOVE FStatusAcum TO Status-Verificado
+           MOVE "acumulado.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           IF FStatusAcum = "35" THEN
+               MOVE ZEROS TO Acum-MTD-SD Acum-MTD-CD Acum-MTD-D
+               MOVE ZEROS TO Acum-YTD-SD Acum-YTD-CD Acum-YTD-D
+           ELSE
+               READ Arq-Acum
+                   AT END CONTINUE
+               END-READ
+               MOVE FStatusAcum TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               CLOSE Arq-Acum
+               MOVE FStatusAcum TO Status-Verificado
+               PERFORM VERIFICA-STATUS-ARQUIVO
+               IF Acum-Ano NOT = Hoje-Ano THEN
+                   MOVE ZEROS TO Acum-MTD-SD Acum-MTD-CD Acum-MTD-D
+                   MOVE ZEROS TO Acum-YTD-SD Acum-YTD-CD Acum-YTD-D
+                   SET Mes-Fechou TO TRUE
+               ELSE
+                   IF Acum-AnoMes NOT = Hoje-AnoMes THEN
+                       MOVE ZEROS TO Acum-MTD-SD Acum-MTD-CD Acum-MTD-D
+                       SET Mes-Fechou TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           MOVE Hoje-AnoMes TO Acum-AnoMes
+           MOVE Hoje-Ano TO Acum-Ano.
+
+       ATUALIZA-ACUMULADOR.
+           ADD TotSD TO Acum-MTD-SD Acum-YTD-SD
+           ADD TotCD TO Acum-MTD-CD Acum-YTD-CD
+           ADD TotD  TO Acum-MTD-D  Acum-YTD-D
+           MOVE SPACES TO Linha-Rel
+           STRING "Acumulado mes    " DELIMITED BY SIZE
+                  Acum-MTD-SD DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  Acum-MTD-D DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  Acum-MTD-CD DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           MOVE SPACES TO Linha-Rel
+           STRING "Acumulado ano    " DELIMITED BY SIZE
+                  Acum-YTD-SD DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  Acum-YTD-D DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  Acum-YTD-CD DELIMITED BY SIZE
+               INTO Linha-Rel
+           PERFORM IMPRIME-LINHA
+           OPEN OUTPUT Arq-Acum
+           MOVE FStatusAcum TO Status-Verificado
+           MOVE "acumulado.dat" TO Arquivo-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           WRITE Reg-Acum
+           MOVE FStatusAcum TO Status-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO
+           CLOSE Arq-Acum
+           MOVE FStatusAcum TO Status-Verificado
+           PERFORM VERIFICA-STATUS-ARQUIVO.
