@@ -1,27 +1,107 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BuscaQtdNum.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Arq-Mov ASSIGN TO "posto.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD Arq-Mov.
+       01  Abast.
+           02  Mov-Data        PIC X(8).
+           02  Mov-Tipo        PIC X.
+           02  Mov-Litros      PIC 9(3)V99.
+           02  Mov-Operador    PIC X(10).
+           02  Mov-Bico        PIC 9(2).
+           02  Mov-FormaPagto  PIC X.
+
        WORKING-STORAGE SECTION.
-       77  WS-Limite   PIC 9(4)    VALUE 100.
-       77  WS-Busca    PIC X       VALUE "0".
-       77  WS-Num      PIC 9(4).
-       77  WS-Qtd      PIC 9(4).
-       77  WS-Total    PIC 9(4)    VALUE 0.
-       77  WS-NumFMT   PIC ZZZ9.
+       77  WS-FStatus      PIC XX.
+       77  WS-Eof          PIC X       VALUE "N".
+           88  WS-Fim-Arquivo          VALUE "S".
+       77  WS-Digitos      PIC X(5).
+       77  WS-Pos          PIC 9       VALUE 1.
+       77  WS-Digito-Lead  PIC 9       VALUE 0.
+       77  WS-Digito-Trail PIC 9       VALUE 0.
+       77  WS-Achou-Lead   PIC X       VALUE "N".
+           88  WS-Lead-Achado          VALUE "S".
+       77  WS-Idx          PIC 99.
+       77  WS-Digito-Atual PIC 9.
+       77  WS-Total-Lidos  PIC 9(5)    VALUE 0.
+       77  WS-Total-Validos PIC 9(5)   VALUE 0.
+       77  WS-Pct          PIC 999V99.
+
+       01  WS-Tab-Lead.
+           02  WS-Lead-Qtd  OCCURS 10 TIMES PIC 9(5) VALUE 0.
+       01  WS-Tab-Trail.
+           02  WS-Trail-Qtd OCCURS 10 TIMES PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
-           PERFORM VARYING WS-Num From 1 BY 1 UNTIL WS-Num > WS-Limite
-              MOVE WS-Num TO WS-NumFMT
-              INSPECT WS-NumFMT TALLYING WS-Qtd FOR ALL WS-Busca
-              COMPUTE WS-Total = WS-Total + WS-Qtd
-              MOVE 0 TO WS-Qtd
-           END-PERFORM
+           OPEN INPUT Arq-Mov
+           IF WS-FStatus = "35" THEN
+               DISPLAY "posto.dat não encontrado."
+           ELSE
+               READ Arq-Mov
+                   AT END SET WS-Fim-Arquivo TO TRUE
+               END-READ
+               PERFORM UNTIL WS-Fim-Arquivo
+                   ADD 1 TO WS-Total-Lidos
+                   EVALUATE Mov-Tipo
+                       WHEN "I" WHEN "i" WHEN "F" WHEN "f"
+                           CONTINUE
+                       WHEN OTHER
+                           ADD 1 TO WS-Total-Validos
+                           MOVE Mov-Litros TO WS-Digitos
+                           MOVE "N" TO WS-Achou-Lead
+                           MOVE ZERO TO WS-Digito-Lead
+                           PERFORM VARYING WS-Pos FROM 1 BY 1
+                               UNTIL WS-Pos > 5 OR WS-Lead-Achado
+                               IF WS-Digitos(WS-Pos:1) NOT = "0" THEN
+                                   MOVE WS-Digitos(WS-Pos:1)
+                                       TO WS-Digito-Lead
+                                   SET WS-Lead-Achado TO TRUE
+                               END-IF
+                           END-PERFORM
+                           MOVE WS-Digitos(5:1) TO WS-Digito-Trail
+                           COMPUTE WS-Idx = WS-Digito-Lead + 1
+                           ADD 1 TO WS-Lead-Qtd(WS-Idx)
+                           COMPUTE WS-Idx = WS-Digito-Trail + 1
+                           ADD 1 TO WS-Trail-Qtd(WS-Idx)
+                   END-EVALUATE
+                   READ Arq-Mov
+                       AT END SET WS-Fim-Arquivo TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Arq-Mov
+           END-IF
 
-           DISPLAY "=========================="
-           DISPLAY "Quantide de números : " WS-Busca
-           DISPLAY "De 0 até            : " WS-Limite
-           DISPLAY "Total               : " WS-Total
-           DISPLAY "=========================="
+           DISPLAY "=================================="
+           DISPLAY "Auditoria de distribuição de dígitos"
+           DISPLAY "Registros lidos      : " WS-Total-Lidos
+           DISPLAY "Movimentos válidos   : " WS-Total-Validos
+           DISPLAY "Dig  Lead-Qtd  Lead-%   Trail-Qtd Trail-%"
+           PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > 10
+               IF WS-Total-Validos > 0 THEN
+                   COMPUTE WS-Pct ROUNDED =
+                       WS-Lead-Qtd(WS-Idx) * 100 / WS-Total-Validos
+               ELSE
+                   MOVE ZERO TO WS-Pct
+               END-IF
+               COMPUTE WS-Digito-Atual = WS-Idx - 1
+               DISPLAY WS-Digito-Atual "    " WS-Lead-Qtd(WS-Idx)
+                   "     " WS-Pct WITH NO ADVANCING
+               IF WS-Total-Validos > 0 THEN
+                   COMPUTE WS-Pct ROUNDED =
+                       WS-Trail-Qtd(WS-Idx) * 100 / WS-Total-Validos
+               ELSE
+                   MOVE ZERO TO WS-Pct
+               END-IF
+               DISPLAY "   " WS-Trail-Qtd(WS-Idx) "     " WS-Pct
+           END-PERFORM
+           DISPLAY "=================================="
 
            STOP RUN.
